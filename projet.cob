@@ -34,6 +34,21 @@ SELECT fcrimes ASSIGN TO "crimes.dat"
     ACCESS MODE IS DYNAMIC
     RECORD KEY fc_idCrime
     FILE STATUS IS fcrime_stat.
+SELECT fboxes ASSIGN TO "boxes.dat"
+    ORGANIZATION INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY fb_idBox
+    FILE STATUS IS fbox_stat.
+SELECT fliens ASSIGN TO "liens.dat"
+    ORGANIZATION INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY fl_idLien
+    FILE STATUS IS flien_stat.
+SELECT fcontrole ASSIGN TO "controle.dat"
+    ORGANIZATION INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY fco_nomFic
+    FILE STATUS IS fcontrole_stat.
 
 
 DATA DIVISION.
@@ -43,6 +58,14 @@ FD fenquetes.
         02 fe_idEnq PIC 9(5).
         02 fe_dateDeb PIC 9(2)A(1)9(2)A(1)9(4).
         02 fe_matrChef PIC A(5).
+    01 enqTampon-Date REDEFINES enqTampon.
+        02 FILLER PIC 9(5).
+        02 fe_dd-jour PIC 9(2).
+        02 FILLER PIC A(1).
+        02 fe_dd-mois PIC 9(2).
+        02 FILLER PIC A(1).
+        02 fe_dd-annee PIC 9(4).
+        02 FILLER PIC A(5).
 
 FD fagents.
     01 agentTampon.
@@ -87,6 +110,26 @@ FD fcrimes.
         02 fc_description PIC A(2000).
         02 fc_idEnquetes PIC 9(5).
 
+FD fboxes.
+    01 boxTampon.
+        02 fb_idBox PIC 9(10).
+        02 fb_lieu PIC A(40).
+        02 fb_capacite PIC 9(5).
+        02 fb_nbPieces PIC 9(5).
+
+FD fliens.
+    01 lienTampon.
+        02 fl_idLien PIC 9(10).
+        02 fl_idPers PIC 9(5).
+        02 fl_idCrime PIC 9(10).
+        02 fl_idEnq PIC 9(5).
+        02 fl_role PIC A(7).
+
+FD fcontrole.
+    01 controleTampon.
+        02 fco_nomFic PIC A(8).
+        02 fco_dernierId PIC 9(10).
+
 
 
 WORKING-STORAGE SECTION.
@@ -98,7 +141,7 @@ WORKING-STORAGE SECTION.
     77 farch_stat PIC 9(2).
     77 fcrime_stat PIC 9(2).
     77 Wfin PIC 9(1).
-    77 Wnb PIC 9(4).
+    77 Wnb PIC 9(10).
     77 Wtrouve PIC 9(1).
     77 Wdecision PIC 9(1).
     77 Wfe_idEnq PIC 9(5).
@@ -112,6 +155,58 @@ WORKING-STORAGE SECTION.
     77 Wfa_lieuServ PIC A(50).
     77 Wfa_EnqEnCours PIC 9(5).
 
+    *> pieces a conviction
+    77 fbox_stat PIC 9(2).
+    77 flien_stat PIC 9(2).
+    77 fcontrole_stat PIC 9(2).
+    77 Wfpi_idPiece PIC 9(10).
+    77 Wfpi_nature PIC A(10).
+    77 Wfpi_taille PIC A(1).
+    77 Wfpi_idCrime PIC 9(10).
+    77 Wfpi_idEnq PIC 9(5).
+
+    *> boites de stockage des pieces a conviction
+    77 Wfb_idBox PIC 9(10).
+    77 Wfb_lieu PIC A(40).
+    77 Wfb_capacite PIC 9(5).
+
+    *> liens suspect/temoin/victime <-> crime ou enquete
+    77 Wfl_idLien PIC 9(10).
+    77 Wfl_idCrime PIC 9(10).
+    77 Wfl_idEnq PIC 9(5).
+    77 Wfl_role PIC A(7).
+
+    *> divers : archivage, recherche, edition
+    77 Wfar_status PIC A(7).
+    77 Wfp_idPers PIC 9(5).
+    77 Wfp_nom PIC A(20).
+    77 Wfp_prenom PIC A(20).
+    77 Wfp_type PIC A(7).
+    77 Wfc_idCrime PIC 9(5).
+    77 Wligne PIC 9(1).
+    77 Wanomalies PIC 9(4).
+    77 Wfin2 PIC 9(1).
+    77 Wtrouve2 PIC 9(1).
+
+    *> recherche d'enquetes par plage de dates
+    01 Wplage-dateDeb.
+        02 Wpd-jour PIC 9(2).
+        02 FILLER PIC A(1).
+        02 Wpd-mois PIC 9(2).
+        02 FILLER PIC A(1).
+        02 Wpd-annee PIC 9(4).
+    01 Wplage-dateFin.
+        02 Wpf-jour PIC 9(2).
+        02 FILLER PIC A(1).
+        02 Wpf-mois PIC 9(2).
+        02 FILLER PIC A(1).
+        02 Wpf-annee PIC 9(4).
+    77 Wdate8-deb PIC 9(8).
+    77 Wdate8-fin PIC 9(8).
+    77 Wdate8-cour PIC 9(8).
+    77 Wchoix-rech PIC 9(1).
+    77 Wchoix-menu PIC 9(2).
+
 
 PROCEDURE DIVISION.
     OPEN INPUT fenquetes
@@ -144,53 +239,255 @@ PROCEDURE DIVISION.
     END-IF
     CLOSE farchives
 
-    *>menu et fonctions ici
-    *>PERFORM AJOUTER_ENQUETE
-    *>PERFORM RECHERCHER_ENQUETE
-    PERFORM AJOUTER_AGENT
+    OPEN INPUT fcrimes
+    IF fcrime_stat = 35 THEN
+        OPEN OUTPUT fcrimes
+    END-IF
+    CLOSE fcrimes
+
+    OPEN INPUT fboxes
+    IF fbox_stat = 35 THEN
+        OPEN OUTPUT fboxes
+    END-IF
+    CLOSE fboxes
+
+    OPEN INPUT fliens
+    IF flien_stat = 35 THEN
+        OPEN OUTPUT fliens
+    END-IF
+    CLOSE fliens
+
+    *> compteurs de controle pour la generation des identifiants :
+    *> un enregistrement par fichier a compteur (fenquetes, fcrimes,
+    *> fboxes, fliens). A la creation du fichier de controle, chaque
+    *> compteur demarre au plus grand identifiant deja present dans le
+    *> fichier correspondant (et non a 0), pour ne pas rejouer des ids
+    *> deja attribues avant l'introduction de ce compteur.
+    OPEN INPUT fcontrole
+    IF fcontrole_stat = 35 THEN
+        OPEN OUTPUT fcontrole
+        MOVE "ENQUETES" TO fco_nomFic
+        PERFORM CALCULER_MAX_ENQUETES
+        MOVE Wnb TO fco_dernierId
+        WRITE controleTampon
+        MOVE "CRIMES" TO fco_nomFic
+        PERFORM CALCULER_MAX_CRIMES
+        MOVE Wnb TO fco_dernierId
+        WRITE controleTampon
+        MOVE "BOXES" TO fco_nomFic
+        PERFORM CALCULER_MAX_BOXES
+        MOVE Wnb TO fco_dernierId
+        WRITE controleTampon
+        MOVE "LIENS" TO fco_nomFic
+        PERFORM CALCULER_MAX_LIENS
+        MOVE Wnb TO fco_dernierId
+        WRITE controleTampon
+    END-IF
+    CLOSE fcontrole
+
+    PERFORM MENU_PRINCIPAL
 
     STOP RUN.
 
-AJOUTER_ENQUETE.
-    DISPLAY "Entrez le matricule du chef d'enquete :"
-    ACCEPT Wfe_matrChef
-    DISPLAY "Entrez la date de d�but d'enquete : "
-    ACCEPT Wfe_dateDeb
+*>-----------------------------------------------------------------
+*> Calcul du plus grand identifiant deja present dans chaque fichier
+*> a compteur, pour amorcer fcontrole a sa creation
+*>-----------------------------------------------------------------
+CALCULER_MAX_ENQUETES.
+    MOVE 0 TO Wnb
+    MOVE 0 TO Wfin
+    OPEN INPUT fenquetes
+    PERFORM UNTIL Wfin = 1
+        READ fenquetes NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            IF fe_idEnq > Wnb
+                MOVE fe_idEnq TO Wnb
+            END-IF
+    END-PERFORM
+    CLOSE fenquetes
+.
 
-    *> Attention il faut parcourir farchives et fenquetes pour cr�er l id
+CALCULER_MAX_CRIMES.
     MOVE 0 TO Wnb
     MOVE 0 TO Wfin
-    OPEN INPUT farchives
+    OPEN INPUT fcrimes
     PERFORM UNTIL Wfin = 1
-        READ farchives NEXT
+        READ fcrimes NEXT
         AT END
-         	MOVE 1 TO Wfin
+            MOVE 1 TO Wfin
         NOT AT END
-          	COMPUTE Wnb = Wnb + 1
+            IF fc_idCrime > Wnb
+                MOVE fc_idCrime TO Wnb
+            END-IF
     END-PERFORM
-    CLOSE farchives
+    CLOSE fcrimes
+.
+
+CALCULER_MAX_BOXES.
+    MOVE 0 TO Wnb
     MOVE 0 TO Wfin
-    OPEN INPUT fenquetes
+    OPEN INPUT fboxes
     PERFORM UNTIL Wfin = 1
-        READ fenquetes NEXT
+        READ fboxes NEXT
         AT END
-         	MOVE 1 TO Wfin
+            MOVE 1 TO Wfin
         NOT AT END
-          	COMPUTE Wnb = Wnb + 1
+            IF fb_idBox > Wnb
+                MOVE fb_idBox TO Wnb
+            END-IF
     END-PERFORM
-    CLOSE fenquetes
+    CLOSE fboxes
+.
 
-    MOVE Wnb TO fe_idEnq
-    MOVE Wfe_dateDeb TO fe_dateDeb
-    MOVE Wfe_matrChef TO fe_matrChef
-    OPEN I-O fenquetes
-    WRITE enqTampon
-       	INVALID KEY
-        	DISPLAY "Existe deja"
-	    NOT INVALID KEY
-	        DISPLAY "Ajout r�ussi. L'enqu�te porte le num�ro "Wnb
-	END-WRITE.
-    CLOSE fenquetes
+CALCULER_MAX_LIENS.
+    MOVE 0 TO Wnb
+    MOVE 0 TO Wfin
+    OPEN INPUT fliens
+    PERFORM UNTIL Wfin = 1
+        READ fliens NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            IF fl_idLien > Wnb
+                MOVE fl_idLien TO Wnb
+            END-IF
+    END-PERFORM
+    CLOSE fliens
+.
+
+*>-----------------------------------------------------------------
+*> Menu principal : saisie du choix de l'operateur et aiguillage
+*> vers les paragraphes de gestion correspondants
+*>-----------------------------------------------------------------
+MENU_PRINCIPAL.
+    MOVE 0 TO Wfin
+    PERFORM WITH TEST AFTER UNTIL Wfin = 1
+        DISPLAY " "
+        DISPLAY "=================== MENU PRINCIPAL ==================="
+        DISPLAY " 1. Ajouter une enquete"
+        DISPLAY " 2. Modifier une enquete"
+        DISPLAY " 3. Archiver une enquete"
+        DISPLAY " 4. Rechercher une enquete"
+        DISPLAY " 5. Ajouter un crime"
+        DISPLAY " 6. Modifier un crime"
+        DISPLAY " 7. Supprimer un crime"
+        DISPLAY " 8. Rechercher un crime"
+        DISPLAY " 9. Editer le dossier d'un crime"
+        DISPLAY "10. Ajouter une piece a conviction"
+        DISPLAY "11. Modifier une piece a conviction"
+        DISPLAY "12. Supprimer une piece a conviction"
+        DISPLAY "13. Rechercher une piece a conviction"
+        DISPLAY "14. Ajouter une box"
+        DISPLAY "15. Modifier une box"
+        DISPLAY "16. Supprimer une box"
+        DISPLAY "17. Rechercher une box vide"
+        DISPLAY "18. Rechercher une box pleine"
+        DISPLAY "19. Ajouter une personne"
+        DISPLAY "20. Modifier une personne"
+        DISPLAY "21. Supprimer une personne"
+        DISPLAY "22. Rechercher des personnes par type"
+        DISPLAY "23. Ajouter un lien suspect/temoin/victime"
+        DISPLAY "24. Modifier un lien"
+        DISPLAY "25. Supprimer un lien"
+        DISPLAY "26. Ajouter un agent"
+        DISPLAY "27. Modifier un agent"
+        DISPLAY "28. Supprimer un agent"
+        DISPLAY "29. Rechercher un agent"
+        DISPLAY "30. Editer la charge des agents"
+        DISPLAY "31. Ajouter une archive"
+        DISPLAY "32. Modifier une archive"
+        DISPLAY "33. Supprimer une archive"
+        DISPLAY "34. Rechercher une archive"
+        DISPLAY "35. Controle d'integrite referentielle"
+        DISPLAY "36. Rechercher les personnes liees a un crime"
+        DISPLAY "37. Rechercher les crimes/enquetes lies a une personne"
+        DISPLAY " 0. Quitter"
+        DISPLAY "========================================================"
+        DISPLAY "Votre choix :"
+        ACCEPT Wchoix-menu
+
+        EVALUATE Wchoix-menu
+            WHEN 1  PERFORM AJOUTER_ENQUETE
+            WHEN 2  PERFORM MODIFIER_ENQUETE
+            WHEN 3  PERFORM SUPPRIMER_ENQUETE
+            WHEN 4  PERFORM RECHERCHER_ENQUETE
+            WHEN 5  PERFORM AJOUTER_CRIME
+            WHEN 6  PERFORM MODIFIER_CRIME
+            WHEN 7  PERFORM SUPPRIMER_CRIME
+            WHEN 8  PERFORM RECHERCHER_CRIME
+            WHEN 9  PERFORM EDITER_DOSSIER
+            WHEN 10 PERFORM AJOUTER_PIECE
+            WHEN 11 PERFORM MODIFIER_PIECE
+            WHEN 12 PERFORM SUPPRIMER_PIECE
+            WHEN 13 PERFORM RECHERCHER_PIECE
+            WHEN 14 PERFORM AJOUTER_BOX
+            WHEN 15 PERFORM MODIFIER_BOX
+            WHEN 16 PERFORM SUPPRIMER_BOX
+            WHEN 17 PERFORM RECHERCHE_BOX_VIDE
+            WHEN 18 PERFORM RECHERCHE_BOX_PLEIN
+            WHEN 19 PERFORM AJOUTER_PERSONNE
+            WHEN 20 PERFORM MODIFIER_PERSONNE
+            WHEN 21 PERFORM SUPPRIMER_PERSONNE
+            WHEN 22 PERFORM RECHERCHER_PERSONNE
+            WHEN 23 PERFORM AJOUTER_LIENS
+            WHEN 24 PERFORM MODIFIER_LIENS
+            WHEN 25 PERFORM SUPPRIMER_LIENS
+            WHEN 26 PERFORM AJOUTER_AGENT
+            WHEN 27 PERFORM MODIFIER_AGENTS
+            WHEN 28 PERFORM SUPPRIMER_AGENTS
+            WHEN 29 PERFORM RECHERCHER_AGENTS
+            WHEN 30 PERFORM EDITER_CHARGE_AGENTS
+            WHEN 31 PERFORM AJOUTER_ARCHIVES
+            WHEN 32 PERFORM MODIFIER_ARCHIVES
+            WHEN 33 PERFORM SUPPRIMER_ARCHIVES
+            WHEN 34 PERFORM RECHERCHER_ARCHIVES
+            WHEN 35 PERFORM CONTROLE_INTEGRITE
+            WHEN 36 PERFORM RECHERCHER_PERSONNES_PAR_CRIME
+            WHEN 37 PERFORM RECHERCHER_CRIMES_PAR_PERSONNE
+            WHEN 0  MOVE 1 TO Wfin
+            WHEN OTHER
+                DISPLAY "Choix invalide."
+        END-EVALUATE
+    END-PERFORM
+.
+
+AJOUTER_ENQUETE.
+    DISPLAY "Entrez le matricule du chef d'enquete :"
+    ACCEPT Wfe_matrChef
+    DISPLAY "Entrez la date de d�but d'enquete : "
+    ACCEPT Wfe_dateDeb
+
+    *> l'identifiant est fourni par le compteur de controle fcontrole,
+    *> partage avec farchives puisqu'une enquete archivee garde son numero
+    MOVE "ENQUETES" TO fco_nomFic
+    OPEN I-O fcontrole
+    READ fcontrole
+        INVALID KEY
+            DISPLAY "Compteur de controle introuvable pour fenquetes."
+            MOVE 0 TO Wtrouve2
+        NOT INVALID KEY
+            ADD 1 TO fco_dernierId
+            REWRITE controleTampon
+            MOVE fco_dernierId TO Wnb
+            MOVE 1 TO Wtrouve2
+    END-READ
+    CLOSE fcontrole
+
+    IF Wtrouve2 = 1
+        MOVE Wnb TO fe_idEnq
+        MOVE Wfe_dateDeb TO fe_dateDeb
+        MOVE Wfe_matrChef TO fe_matrChef
+        OPEN I-O fenquetes
+        WRITE enqTampon
+            INVALID KEY
+                DISPLAY "Existe deja"
+            NOT INVALID KEY
+                DISPLAY "Ajout r�ussi. L'enqu�te porte le num�ro "Wnb
+        END-WRITE
+        CLOSE fenquetes
+    END-IF
 
     *>PERFORM AJOUTER_CRIME
 .
@@ -226,74 +523,172 @@ MODIFIER_ENQUETE.
 	CLOSE fenquetes
 .
 
-SUPPRIMER_ENQUETE. *> � refaire
+SUPPRIMER_ENQUETE.
 	DISPLAY "Donner le num�ro de l'enq�te � archiver"
 	ACCEPT Wfe_idEnq
+	MOVE Wfe_idEnq TO fe_idEnq
 
 	OPEN I-O fenquetes
 	READ fenquetes
 	INVALID KEY
 		DISPLAY "Enqu�te introuvable."
 	NOT INVALID KEY
-		DELETE fenquetes
+		DISPLAY "Statut de cl�ture de l'enqu�te :"
+		ACCEPT Wfar_status
+
+		MOVE fe_idEnq TO far_idArchi
+		MOVE fe_dateDeb TO far_dateDeb
+		MOVE fe_matrChef TO far_chef
+		MOVE Wfar_status TO far_status
+
+		OPEN I-O farchives
+		WRITE archTampon
+			INVALID KEY
+				DISPLAY "Archive d�j� existante pour cette enqu�te. Enqu�te non supprim�e."
+			NOT INVALID KEY
+				DISPLAY "Enqu�te archiv�e."
+				DELETE fenquetes
+		END-WRITE
+		CLOSE farchives
 	END-READ
 	CLOSE fenquetes
 .
 
 RECHERCHER_ENQUETE.
+	DISPLAY "Recherche d'enqu�te : 1:Par num�ro, 2:Par chef d'enqu�te, 3:Par plage de dates"
+	ACCEPT Wchoix-rech
+
+	EVALUATE Wchoix-rech
+		WHEN 1
+			PERFORM RECHERCHER_ENQUETE_PAR_ID
+		WHEN 2
+			PERFORM RECHERCHER_ENQUETE_PAR_CHEF
+		WHEN 3
+			PERFORM RECHERCHER_ENQUETE_PAR_DATES
+		WHEN OTHER
+			DISPLAY "Choix invalide."
+	END-EVALUATE
+.
+
+RECHERCHER_ENQUETE_PAR_ID.
 	DISPLAY "Donner l'enqu�te que vous voulez rechercher"
 	ACCEPT Wfe_idEnq
+	MOVE Wfe_idEnq TO fe_idEnq
 
 	OPEN INPUT fenquetes
 	READ fenquetes
 	INVALID KEY
 		DISPLAY "Enqu�te introuvable."
 	NOT INVALID KEY
-		DISPLAY "Enqu�te existe."
+		DISPLAY "Enqu�te "fe_idEnq" - chef "fe_matrChef" - date "fe_dateDeb
 	END-READ
 	CLOSE fenquetes
 .
 
+RECHERCHER_ENQUETE_PAR_CHEF.
+	DISPLAY "Matricule du chef d'enqu�te recherch� :"
+	ACCEPT Wfe_matrChef
+
+	MOVE 0 TO Wfin
+	OPEN INPUT fenquetes
+	PERFORM UNTIL Wfin = 1
+		READ fenquetes NEXT
+		AT END
+			MOVE 1 TO Wfin
+		NOT AT END
+			IF fe_matrChef = Wfe_matrChef
+				DISPLAY "Enqu�te "fe_idEnq" - date "fe_dateDeb
+			END-IF
+	END-PERFORM
+	CLOSE fenquetes
+.
+
+RECHERCHER_ENQUETE_PAR_DATES.
+	DISPLAY "Date de d�but de la plage (JJ/MM/AAAA) :"
+	ACCEPT Wplage-dateDeb
+	DISPLAY "Date de fin de la plage (JJ/MM/AAAA) :"
+	ACCEPT Wplage-dateFin
+
+	COMPUTE Wdate8-deb = Wpd-annee * 10000 + Wpd-mois * 100 + Wpd-jour
+	COMPUTE Wdate8-fin = Wpf-annee * 10000 + Wpf-mois * 100 + Wpf-jour
+
+	MOVE 0 TO Wfin
+	OPEN INPUT fenquetes
+	PERFORM UNTIL Wfin = 1
+		READ fenquetes NEXT
+		AT END
+			MOVE 1 TO Wfin
+		NOT AT END
+			COMPUTE Wdate8-cour = fe_dd-annee * 10000 + fe_dd-mois * 100 + fe_dd-jour
+			IF Wdate8-cour >= Wdate8-deb AND Wdate8-cour <= Wdate8-fin
+				DISPLAY "Enqu�te "fe_idEnq" - chef "fe_matrChef" - date "fe_dateDeb
+			END-IF
+	END-PERFORM
+	CLOSE fenquetes
+.
+
 AJOUTER_CRIME.
 	DISPLAY "Donner le lieu du d�lit"
 	ACCEPT Wfc_lieu
 	DISPLAY "Description : "
 	ACCEPT Wfc_desc
 
-	MOVE 0 TO Wnb
-    MOVE 0 TO Wfin
-    OPEN INPUT fcrimes
-    PERFORM UNTIL Wfin = 1
-        READ fcrimes NEXT
-        AT END
-         	MOVE 1 TO Wfin
-         	COMPUTE Wnb = Wnb + 1
-        NOT AT END
-          	COMPUTE Wnb = Wnb + 1
-    END-PERFORM
-    CLOSE fcrimes
+	DISPLAY "Num�ro de l'enqu�te rattach�e au crime :"
+	ACCEPT Wfe_idEnq
+	MOVE Wfe_idEnq TO fe_idEnq
 
-    MOVE Wfc_desc TO fc_description
-    MOVE Wfc_lieu TO fc_lieu
-    MOVE Wfe_dateDeb TO fc_date
-    MOVE fe_idEnq TO fc_idEnquetes
-    MOVE Wnb TO fc_idCrime
-
-    OPEN I-O fcrimes
-    WRITE crimesTampon
-       	INVALID KEY
-        	DISPLAY "Existe deja"
-	    NOT INVALID KEY
-	        DISPLAY "Ajout r�ussi"
-	END-WRITE.
-    CLOSE fcrimes
+	OPEN INPUT fenquetes
+	READ fenquetes
+		INVALID KEY
+			DISPLAY "Enqu�te introuvable."
+			MOVE 0 TO Wtrouve
+		NOT INVALID KEY
+			MOVE 1 TO Wtrouve
+	END-READ
+	CLOSE fenquetes
 
-    PERFORM WITH TEST AFTER UNTIL Wdecision = 1
-    	DISPLAY "Ajouter une pi�ce � conviction ? 1:OUI, 0:NON"
-    	ACCEPT Wdecision
+	IF Wtrouve = 1
+		*> l'identifiant est fourni par le compteur de controle fcontrole
+	    MOVE "CRIMES" TO fco_nomFic
+	    OPEN I-O fcontrole
+	    READ fcontrole
+	        INVALID KEY
+	            DISPLAY "Compteur de controle introuvable pour fcrimes."
+	            MOVE 0 TO Wtrouve2
+	        NOT INVALID KEY
+	            ADD 1 TO fco_dernierId
+	            REWRITE controleTampon
+	            MOVE fco_dernierId TO Wnb
+	            MOVE 1 TO Wtrouve2
+	    END-READ
+	    CLOSE fcontrole
 
-    	*>PERFORM AJOUTER_PIECE
-    END-PERFORM
+	    IF Wtrouve2 = 1
+	        MOVE Wfc_desc TO fc_description
+	        MOVE Wfc_lieu TO fc_lieu
+	        MOVE fe_dateDeb TO fc_date
+	        MOVE fe_idEnq TO fc_idEnquetes
+	        MOVE Wnb TO fc_idCrime
+
+	        OPEN I-O fcrimes
+	        WRITE crimesTampon
+	            INVALID KEY
+	                DISPLAY "Existe deja"
+	            NOT INVALID KEY
+	                DISPLAY "Ajout r�ussi"
+	        END-WRITE
+	        CLOSE fcrimes
+
+	        PERFORM WITH TEST AFTER UNTIL Wdecision = 1
+	        	DISPLAY "Ajouter une pi�ce � conviction ? 1:OUI, 0:NON"
+	        	ACCEPT Wdecision
+
+	        	IF Wdecision = 1
+	        	    PERFORM AJOUTER_PIECE
+	        	END-IF
+	        END-PERFORM
+	    END-IF
+	END-IF
 .
 
 MODIFIER_CRIME.
@@ -302,7 +697,143 @@ SUPPRIMER_CRIME.
 .
 RECHERCHER_CRIME.
 .
+
+*>-----------------------------------------------------------------
+*> Dossier consolide pour le procureur : crime, enquete, agent, pieces
+*>-----------------------------------------------------------------
+EDITER_DOSSIER.
+    DISPLAY "Numero du crime pour le dossier :"
+    ACCEPT Wfc_idCrime
+    MOVE Wfc_idCrime TO fc_idCrime
+
+    OPEN INPUT fcrimes
+    READ fcrimes
+        INVALID KEY
+            DISPLAY "Crime introuvable."
+            MOVE 0 TO Wtrouve
+        NOT INVALID KEY
+            MOVE 1 TO Wtrouve
+    END-READ
+    CLOSE fcrimes
+
+    IF Wtrouve = 1
+        DISPLAY "================ DOSSIER =================="
+        DISPLAY "Crime numero : "fc_idCrime
+        DISPLAY "Lieu : "fc_lieu
+        DISPLAY "Date : "fc_date
+        DISPLAY "Description : "fc_description
+
+        MOVE fc_idEnquetes TO fe_idEnq
+        OPEN INPUT fenquetes
+        READ fenquetes
+            INVALID KEY
+                MOVE 0 TO Wtrouve2
+            NOT INVALID KEY
+                DISPLAY "Enquete numero : "fe_idEnq
+                DISPLAY "Date d'ouverture : "fe_dateDeb
+                MOVE fe_matrChef TO fa_matr
+                MOVE 1 TO Wtrouve2
+        END-READ
+        CLOSE fenquetes
+
+        *> enquete cloturee : retiree de fenquetes par SUPPRIMER_ENQUETE,
+        *> le chef se retrouve dans farchives sous le meme identifiant
+        IF Wtrouve2 = 0
+            MOVE fc_idEnquetes TO far_idArchi
+            OPEN INPUT farchives
+            READ farchives
+                INVALID KEY
+                    DISPLAY "Enquete introuvable."
+                NOT INVALID KEY
+                    DISPLAY "Enquete numero : "far_idArchi" (archivee)"
+                    DISPLAY "Date d'ouverture : "far_dateDeb
+                    MOVE far_chef TO fa_matr
+                    MOVE 1 TO Wtrouve2
+            END-READ
+            CLOSE farchives
+        END-IF
+
+        IF Wtrouve2 = 1
+            OPEN INPUT fagents
+            READ fagents
+                INVALID KEY
+                    DISPLAY "Agent responsable introuvable."
+                NOT INVALID KEY
+                    DISPLAY "Agent responsable : "fa_matr" "fa_nom" "fa_prenom
+            END-READ
+            CLOSE fagents
+        END-IF
+
+        DISPLAY "--- Pieces a conviction ---"
+        MOVE 0 TO Wfin
+        OPEN INPUT fpieces
+        PERFORM UNTIL Wfin = 1
+            READ fpieces NEXT
+            AT END
+                MOVE 1 TO Wfin
+            NOT AT END
+                IF fpi_idCrime = fc_idCrime
+                    DISPLAY "Piece "fpi_idPiece" - "fpi_nature" (box "fpi_idBox")"
+                END-IF
+        END-PERFORM
+        CLOSE fpieces
+        DISPLAY "============================================"
+    END-IF
+.
+
 AJOUTER_PIECE.
+    DISPLAY "Numero du crime concerne par la piece :"
+    ACCEPT Wfc_idCrime
+    MOVE Wfc_idCrime TO fc_idCrime
+
+    OPEN INPUT fcrimes
+    READ fcrimes
+        INVALID KEY
+            DISPLAY "Crime introuvable."
+            MOVE 0 TO Wtrouve
+        NOT INVALID KEY
+            MOVE 1 TO Wtrouve
+            MOVE fc_idEnquetes TO Wfpi_idEnq
+    END-READ
+    CLOSE fcrimes
+
+    IF Wtrouve = 1
+        DISPLAY "Nature de la piece :"
+        ACCEPT Wfpi_nature
+        DISPLAY "Taille de la piece (P/M/G) :"
+        ACCEPT Wfpi_taille
+
+        *> identifiant genere par parcours sequentiel, comme pour les autres fichiers
+        MOVE 0 TO Wnb
+        MOVE 0 TO Wfin
+        OPEN INPUT fpieces
+        PERFORM UNTIL Wfin = 1
+            READ fpieces NEXT
+            AT END
+                MOVE 1 TO Wfin
+            NOT AT END
+                COMPUTE Wnb = Wnb + 1
+        END-PERFORM
+        CLOSE fpieces
+
+        PERFORM TROUVER_BOX_DISPONIBLE
+
+        MOVE Wnb TO fpi_idPiece
+        MOVE Wfpi_nature TO fpi_nature
+        MOVE Wfpi_taille TO fpi_taille
+        MOVE Wfb_idBox TO fpi_idBox
+        MOVE Wfc_idCrime TO fpi_idCrime
+        MOVE Wfpi_idEnq TO fpi_idEnq
+
+        OPEN I-O fpieces
+        WRITE pieceTampon
+            INVALID KEY
+                DISPLAY "Existe deja"
+            NOT INVALID KEY
+                DISPLAY "Piece enregistree, numero "Wnb" - box "Wfb_idBox
+        END-WRITE
+        CLOSE fpieces
+    END-IF
 .
 MODIFIER_PIECE.
 .
@@ -310,15 +841,155 @@ SUPPRIMER_PIECE.
 .
 RECHERCHER_PIECE.
 .
+
+*>-----------------------------------------------------------------
+*> Gestion des boites de stockage des pieces a conviction
+*>-----------------------------------------------------------------
+TROUVER_BOX_DISPONIBLE.
+    MOVE 0 TO Wfb_idBox
+    MOVE 0 TO Wtrouve
+    MOVE 0 TO Wfin
+    OPEN INPUT fboxes
+    PERFORM UNTIL Wtrouve = 1 OR Wfin = 1
+        READ fboxes NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            IF fb_nbPieces < fb_capacite
+                MOVE fb_idBox TO Wfb_idBox
+                MOVE 1 TO Wtrouve
+            END-IF
+    END-PERFORM
+    CLOSE fboxes
+
+    IF Wtrouve = 1
+        OPEN I-O fboxes
+        MOVE Wfb_idBox TO fb_idBox
+        READ fboxes
+            INVALID KEY
+                DISPLAY "Erreur box"
+            NOT INVALID KEY
+                ADD 1 TO fb_nbPieces
+                REWRITE boxTampon
+        END-READ
+        CLOSE fboxes
+    ELSE
+        DISPLAY "Aucune box disponible, piece non rangee."
+    END-IF
+.
+
 AJOUTER_BOX.
+    DISPLAY "Lieu de stockage de la box :"
+    ACCEPT Wfb_lieu
+    DISPLAY "Capacite de la box (nombre de pieces) :"
+    ACCEPT Wfb_capacite
+
+    *> l'identifiant est fourni par le compteur de controle fcontrole
+    MOVE "BOXES" TO fco_nomFic
+    OPEN I-O fcontrole
+    READ fcontrole
+        INVALID KEY
+            DISPLAY "Compteur de controle introuvable pour fboxes."
+            MOVE 0 TO Wtrouve2
+        NOT INVALID KEY
+            ADD 1 TO fco_dernierId
+            REWRITE controleTampon
+            MOVE fco_dernierId TO Wnb
+            MOVE 1 TO Wtrouve2
+    END-READ
+    CLOSE fcontrole
+
+    IF Wtrouve2 = 1
+        MOVE Wnb TO fb_idBox
+        MOVE Wfb_lieu TO fb_lieu
+        MOVE Wfb_capacite TO fb_capacite
+        MOVE 0 TO fb_nbPieces
+
+        OPEN I-O fboxes
+        WRITE boxTampon
+            INVALID KEY
+                DISPLAY "Existe deja"
+            NOT INVALID KEY
+                DISPLAY "Box creee, numero "Wnb
+        END-WRITE
+        CLOSE fboxes
+    END-IF
 .
 MODIFIER_BOX.
+    DISPLAY "Numero de la box a modifier :"
+    ACCEPT Wfb_idBox
+    MOVE Wfb_idBox TO fb_idBox
+
+    OPEN I-O fboxes
+    READ fboxes
+        INVALID KEY
+            DISPLAY "Box introuvable."
+        NOT INVALID KEY
+            DISPLAY "Modifier le lieu de stockage ? 1:OUI, 0:NON"
+            ACCEPT Wdecision
+            IF Wdecision = 1
+                DISPLAY "Nouveau lieu :"
+                ACCEPT Wfb_lieu
+                MOVE Wfb_lieu TO fb_lieu
+            END-IF
+            DISPLAY "Modifier la capacite ? 1:OUI, 0:NON"
+            ACCEPT Wdecision
+            IF Wdecision = 1
+                DISPLAY "Nouvelle capacite :"
+                ACCEPT Wfb_capacite
+                MOVE Wfb_capacite TO fb_capacite
+            END-IF
+            REWRITE boxTampon
+    END-READ
+    CLOSE fboxes
 .
 SUPPRIMER_BOX.
+    DISPLAY "Numero de la box a supprimer :"
+    ACCEPT Wfb_idBox
+    MOVE Wfb_idBox TO fb_idBox
+
+    OPEN I-O fboxes
+    READ fboxes
+        INVALID KEY
+            DISPLAY "Box introuvable."
+        NOT INVALID KEY
+            IF fb_nbPieces > 0
+                DISPLAY "Box non vide, suppression refusee."
+            ELSE
+                DELETE fboxes
+            END-IF
+    END-READ
+    CLOSE fboxes
 .
 RECHERCHE_BOX_VIDE.
+    DISPLAY "Boxes disposant de place libre :"
+    MOVE 0 TO Wfin
+    OPEN INPUT fboxes
+    PERFORM UNTIL Wfin = 1
+        READ fboxes NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            IF fb_nbPieces < fb_capacite
+                DISPLAY "Box "fb_idBox" - "fb_lieu" : "fb_nbPieces" / "fb_capacite
+            END-IF
+    END-PERFORM
+    CLOSE fboxes
 .
 RECHERCHE_BOX_PLEIN.
+    DISPLAY "Boxes pleines :"
+    MOVE 0 TO Wfin
+    OPEN INPUT fboxes
+    PERFORM UNTIL Wfin = 1
+        READ fboxes NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            IF fb_nbPieces >= fb_capacite
+                DISPLAY "Box "fb_idBox" - "fb_lieu" : "fb_nbPieces" / "fb_capacite
+            END-IF
+    END-PERFORM
+    CLOSE fboxes
 .
 AJOUTER_PERSONNE.
 .
@@ -327,12 +998,254 @@ MODIFIER_PERSONNE.
 SUPPRIMER_PERSONNE.
 .
 RECHERCHER_PERSONNE.
+    DISPLAY "Type de personne recherch� (suspect/temoin/victime) :"
+    ACCEPT Wfp_type
+
+    DISPLAY "=== Personnes de type "Wfp_type" li�es � une enqu�te ouverte ==="
+    MOVE 0 TO Wfin
+    OPEN INPUT fpersonnes
+    PERFORM UNTIL Wfin = 1
+        READ fpersonnes NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            IF fp_type = Wfp_type
+                MOVE fp_idPers TO Wfp_idPers
+                MOVE fp_nom TO Wfp_nom
+                MOVE fp_prenom TO Wfp_prenom
+                PERFORM AFFICHER_LIENS_PERSONNE
+            END-IF
+    END-PERFORM
+    CLOSE fpersonnes
+.
+
+AFFICHER_LIENS_PERSONNE.
+    MOVE 0 TO Wfin2
+    OPEN INPUT fliens
+    PERFORM UNTIL Wfin2 = 1
+        READ fliens NEXT
+        AT END
+            MOVE 1 TO Wfin2
+        NOT AT END
+            IF fl_idPers = Wfp_idPers AND fl_idEnq NOT = 0
+                PERFORM AFFICHER_PERSONNE_SI_ENQUETE_OUVERTE
+            END-IF
+    END-PERFORM
+    CLOSE fliens
 .
+
+AFFICHER_PERSONNE_SI_ENQUETE_OUVERTE.
+    MOVE fl_idEnq TO fe_idEnq
+    OPEN INPUT fenquetes
+    READ fenquetes
+        NOT INVALID KEY
+            DISPLAY Wfp_nom" "Wfp_prenom" - taille "fp_taille" - pointure "fp_pointure" - n�(e) le "fp_dateNaissance" - enqu�te "fl_idEnq
+    END-READ
+    CLOSE fenquetes
+.
+
 AJOUTER_LIENS.
+    DISPLAY "Numero de la personne :"
+    ACCEPT Wfp_idPers
+    MOVE Wfp_idPers TO fp_idPers
+
+    OPEN INPUT fpersonnes
+    READ fpersonnes
+        INVALID KEY
+            DISPLAY "Personne introuvable."
+            MOVE 0 TO Wtrouve
+        NOT INVALID KEY
+            MOVE 1 TO Wtrouve
+    END-READ
+    CLOSE fpersonnes
+
+    IF Wtrouve = 1
+        MOVE 0 TO Wfl_idCrime
+        MOVE 0 TO Wfl_idEnq
+        DISPLAY "Lien avec un crime ou une enquete ? 1:Crime, 2:Enquete"
+        ACCEPT Wligne
+
+        IF Wligne = 1
+            DISPLAY "Numero du crime :"
+            ACCEPT Wfl_idCrime
+            MOVE Wfl_idCrime TO fc_idCrime
+            OPEN INPUT fcrimes
+            READ fcrimes
+                INVALID KEY
+                    DISPLAY "Crime introuvable."
+                    MOVE 0 TO Wtrouve
+                NOT INVALID KEY
+                    MOVE 1 TO Wtrouve
+            END-READ
+            CLOSE fcrimes
+        ELSE
+            DISPLAY "Numero de l'enquete :"
+            ACCEPT Wfl_idEnq
+            MOVE Wfl_idEnq TO fe_idEnq
+            OPEN INPUT fenquetes
+            READ fenquetes
+                INVALID KEY
+                    DISPLAY "Enquete introuvable."
+                    MOVE 0 TO Wtrouve
+                NOT INVALID KEY
+                    MOVE 1 TO Wtrouve
+            END-READ
+            CLOSE fenquetes
+        END-IF
+
+        IF Wtrouve = 1
+            DISPLAY "Role de la personne (suspect/temoin/victime) :"
+            ACCEPT Wfl_role
+
+            *> l'identifiant est fourni par le compteur de controle fcontrole
+            MOVE "LIENS" TO fco_nomFic
+            OPEN I-O fcontrole
+            READ fcontrole
+                INVALID KEY
+                    DISPLAY "Compteur de controle introuvable pour fliens."
+                    MOVE 0 TO Wtrouve2
+                NOT INVALID KEY
+                    ADD 1 TO fco_dernierId
+                    REWRITE controleTampon
+                    MOVE fco_dernierId TO Wnb
+                    MOVE 1 TO Wtrouve2
+            END-READ
+            CLOSE fcontrole
+
+            IF Wtrouve2 = 1
+                MOVE Wnb TO fl_idLien
+                MOVE Wfp_idPers TO fl_idPers
+                MOVE Wfl_idCrime TO fl_idCrime
+                MOVE Wfl_idEnq TO fl_idEnq
+                MOVE Wfl_role TO fl_role
+
+                OPEN I-O fliens
+                WRITE lienTampon
+                    INVALID KEY
+                        DISPLAY "Existe deja"
+                    NOT INVALID KEY
+                        DISPLAY "Lien enregistre, numero "Wnb
+                END-WRITE
+                CLOSE fliens
+            END-IF
+        END-IF
+    END-IF
 .
 MODIFIER_LIENS.
+    DISPLAY "Numero du lien a modifier :"
+    ACCEPT Wfl_idLien
+    MOVE Wfl_idLien TO fl_idLien
+
+    OPEN I-O fliens
+    READ fliens
+        INVALID KEY
+            DISPLAY "Lien introuvable."
+        NOT INVALID KEY
+            DISPLAY "Nouveau role de la personne :"
+            ACCEPT Wfl_role
+            MOVE Wfl_role TO fl_role
+            REWRITE lienTampon
+    END-READ
+    CLOSE fliens
 .
 SUPPRIMER_LIENS.
+    DISPLAY "Numero du lien a supprimer :"
+    ACCEPT Wfl_idLien
+    MOVE Wfl_idLien TO fl_idLien
+
+    OPEN I-O fliens
+    READ fliens
+        INVALID KEY
+            DISPLAY "Lien introuvable."
+        NOT INVALID KEY
+            DELETE fliens
+    END-READ
+    CLOSE fliens
+.
+RECHERCHER_PERSONNES_PAR_CRIME.
+    DISPLAY "Numero du crime :"
+    ACCEPT Wfc_idCrime
+    MOVE Wfc_idCrime TO fc_idCrime
+
+    OPEN INPUT fcrimes
+    READ fcrimes
+        INVALID KEY
+            DISPLAY "Crime introuvable."
+            MOVE 0 TO Wtrouve
+        NOT INVALID KEY
+            MOVE 1 TO Wtrouve
+    END-READ
+    CLOSE fcrimes
+
+    IF Wtrouve = 1
+        DISPLAY "=== Personnes liees au crime "Wfc_idCrime" ==="
+        MOVE 0 TO Wfin
+        OPEN INPUT fliens
+        PERFORM UNTIL Wfin = 1
+            READ fliens NEXT
+            AT END
+                MOVE 1 TO Wfin
+            NOT AT END
+                IF fl_idCrime = Wfc_idCrime
+                    MOVE fl_idPers TO fp_idPers
+                    OPEN INPUT fpersonnes
+                    READ fpersonnes
+                        NOT INVALID KEY
+                            DISPLAY fp_nom" "fp_prenom" ("fl_role") - personne "fp_idPers
+                    END-READ
+                    CLOSE fpersonnes
+                END-IF
+        END-PERFORM
+        CLOSE fliens
+    END-IF
+.
+RECHERCHER_CRIMES_PAR_PERSONNE.
+    DISPLAY "Numero de la personne :"
+    ACCEPT Wfp_idPers
+    MOVE Wfp_idPers TO fp_idPers
+
+    OPEN INPUT fpersonnes
+    READ fpersonnes
+        INVALID KEY
+            DISPLAY "Personne introuvable."
+            MOVE 0 TO Wtrouve
+        NOT INVALID KEY
+            MOVE 1 TO Wtrouve
+    END-READ
+    CLOSE fpersonnes
+
+    IF Wtrouve = 1
+        DISPLAY "=== Crimes et enquetes lies a la personne "Wfp_idPers" ==="
+        MOVE 0 TO Wfin
+        OPEN INPUT fliens
+        PERFORM UNTIL Wfin = 1
+            READ fliens NEXT
+            AT END
+                MOVE 1 TO Wfin
+            NOT AT END
+                IF fl_idPers = Wfp_idPers
+                    IF fl_idCrime NOT = 0
+                        MOVE fl_idCrime TO fc_idCrime
+                        OPEN INPUT fcrimes
+                        READ fcrimes
+                            NOT INVALID KEY
+                                DISPLAY "Crime "fc_idCrime" - "fc_lieu" ("fl_role")"
+                        END-READ
+                        CLOSE fcrimes
+                    END-IF
+                    IF fl_idEnq NOT = 0
+                        MOVE fl_idEnq TO fe_idEnq
+                        OPEN INPUT fenquetes
+                        READ fenquetes
+                            NOT INVALID KEY
+                                DISPLAY "Enquete "fe_idEnq" - ouverte le "fe_dateDeb" ("fl_role")"
+                        END-READ
+                        CLOSE fenquetes
+                    END-IF
+                END-IF
+        END-PERFORM
+        CLOSE fliens
+    END-IF
 .
 AJOUTER_AGENT.
   PERFORM TEST_UNIQUE_MATRICULE_AGENT
@@ -346,8 +1259,7 @@ AJOUTER_AGENT.
   DISPLAY "Lieu de service de l'agent :"
   ACCEPT Wfa_lieuServ
 
-  DISPLAY "Numéro de l'enquête en charge de l'agent :"
-  ACCEPT Wfa_enqEnCours
+  PERFORM VALIDER_ENQ_AGENT
 
   MOVE Wfa_matr TO fa_matr
   MOVE Wfa_nom TO fa_nom
@@ -381,11 +1293,116 @@ AJOUTER_AGENT.
     END-READ
   END-PERFORM
   CLOSE fagents.
+
+  VALIDER_ENQ_AGENT.
+  DISPLAY "Numéro de l'enquête en charge de l'agent (0 si aucune) :"
+  ACCEPT Wfa_enqEnCours
+
+  IF Wfa_enqEnCours = 0
+      MOVE 1 TO Wtrouve
+  ELSE
+      MOVE Wfa_enqEnCours TO fe_idEnq
+      OPEN INPUT fenquetes
+      READ fenquetes
+          INVALID KEY
+              DISPLAY "Cette enquête n'existe pas. Merci de ressaisir un numéro valide."
+              MOVE 0 TO Wtrouve
+          NOT INVALID KEY
+              MOVE 1 TO Wtrouve
+      END-READ
+      CLOSE fenquetes
+      IF Wtrouve = 0
+          PERFORM VALIDER_ENQ_AGENT
+      END-IF
+  END-IF.
+
 MODIFIER_AGENTS.
+  DISPLAY "Numéro de matricule de l'agent à modifier :"
+  ACCEPT Wfa_matr
+  MOVE Wfa_matr TO fa_matr
+
+  OPEN I-O fagents
+  READ fagents
+      INVALID KEY
+          DISPLAY "Agent introuvable."
+      NOT INVALID KEY
+          DISPLAY "Modifier le nom ? 1:OUI, 0:NON"
+          ACCEPT Wdecision
+          IF Wdecision = 1
+              DISPLAY "Nouveau nom :"
+              ACCEPT Wfa_nom
+              MOVE Wfa_nom TO fa_nom
+          END-IF
+          DISPLAY "Modifier le prénom ? 1:OUI, 0:NON"
+          ACCEPT Wdecision
+          IF Wdecision = 1
+              DISPLAY "Nouveau prénom :"
+              ACCEPT Wfa_prenom
+              MOVE Wfa_prenom TO fa_prenom
+          END-IF
+          DISPLAY "Modifier le lieu de service ? 1:OUI, 0:NON"
+          ACCEPT Wdecision
+          IF Wdecision = 1
+              DISPLAY "Nouveau lieu de service :"
+              ACCEPT Wfa_lieuServ
+              MOVE Wfa_lieuServ TO fa_lieuServ
+          END-IF
+          DISPLAY "Modifier l'enquête en charge ? 1:OUI, 0:NON"
+          ACCEPT Wdecision
+          IF Wdecision = 1
+              PERFORM VALIDER_ENQ_AGENT
+              MOVE Wfa_enqEnCours TO fa_EnqEnCours
+          END-IF
+          REWRITE agentTampon
+  END-READ
+  CLOSE fagents
 .
 SUPPRIMER_AGENTS.
 .
 RECHERCHER_AGENTS.
+    DISPLAY "Matricule de l'agent recherch� :"
+    ACCEPT Wfa_matr
+    MOVE Wfa_matr TO fa_matr
+
+    OPEN INPUT fagents
+    READ fagents
+        INVALID KEY
+            DISPLAY "Agent introuvable."
+            MOVE 0 TO Wtrouve
+        NOT INVALID KEY
+            MOVE 1 TO Wtrouve
+            DISPLAY "Agent "fa_matr" "fa_nom" "fa_prenom" - enqu�te en cours : "fa_EnqEnCours
+    END-READ
+    CLOSE fagents
+
+    IF Wtrouve = 1
+        DISPLAY "Enqu�tes dirig�es par cet agent :"
+        MOVE 0 TO Wfin
+        OPEN INPUT fenquetes
+        PERFORM UNTIL Wfin = 1
+            READ fenquetes NEXT
+            AT END
+                MOVE 1 TO Wfin
+            NOT AT END
+                IF fe_matrChef = Wfa_matr
+                    DISPLAY "Enqu�te "fe_idEnq" - date "fe_dateDeb
+                END-IF
+        END-PERFORM
+        CLOSE fenquetes
+    END-IF
+.
+EDITER_CHARGE_AGENTS.
+    DISPLAY "=== Charge de travail des agents ==="
+    MOVE 0 TO Wfin
+    OPEN INPUT fagents
+    PERFORM UNTIL Wfin = 1
+        READ fagents NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            DISPLAY fa_matr" "fa_nom" - enqu�te en cours : "fa_EnqEnCours
+    END-PERFORM
+    CLOSE fagents
 .
 AJOUTER_ARCHIVES.
 .
@@ -395,3 +1412,121 @@ SUPPRIMER_ARCHIVES.
 .
 RECHERCHER_ARCHIVES.
 .
+
+*>-----------------------------------------------------------------
+*> Controle d'integrite referentielle (job de nuit)
+*>-----------------------------------------------------------------
+CONTROLE_INTEGRITE.
+    DISPLAY "=========== CONTROLE D'INTEGRITE REFERENTIELLE ==========="
+    MOVE 0 TO Wanomalies
+
+    OPEN INPUT fenquetes
+    OPEN INPUT fagents
+    OPEN INPUT fpersonnes
+    OPEN INPUT fpieces
+    OPEN INPUT farchives
+    OPEN INPUT fcrimes
+
+    MOVE 0 TO Wfin
+    PERFORM UNTIL Wfin = 1
+        READ fpieces NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            PERFORM VERIFIER_PIECE
+    END-PERFORM
+
+    *> VERIFIER_PIECE vient de faire des lectures au hasard dans fcrimes,
+    *> ce qui a deplace son curseur de lecture sequentielle ; on le
+    *> reouvre pour repartir du debut du fichier
+    CLOSE fcrimes
+    OPEN INPUT fcrimes
+
+    MOVE 0 TO Wfin
+    PERFORM UNTIL Wfin = 1
+        READ fcrimes NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            PERFORM VERIFIER_CRIME
+    END-PERFORM
+
+    MOVE 0 TO Wfin
+    PERFORM UNTIL Wfin = 1
+        READ fagents NEXT
+        AT END
+            MOVE 1 TO Wfin
+        NOT AT END
+            PERFORM VERIFIER_AGENT
+    END-PERFORM
+
+    CLOSE fenquetes
+    CLOSE fagents
+    CLOSE fpersonnes
+    CLOSE fpieces
+    CLOSE farchives
+    CLOSE fcrimes
+
+    DISPLAY "Nombre d'anomalies detectees : "Wanomalies
+    DISPLAY "============================================================"
+.
+
+VERIFIER_PIECE.
+    MOVE fpi_idCrime TO Wfpi_idCrime
+    MOVE fpi_idEnq TO Wfpi_idEnq
+    MOVE fpi_idPiece TO Wfpi_idPiece
+
+    MOVE fpi_idCrime TO fc_idCrime
+    READ fcrimes
+        INVALID KEY
+            DISPLAY "Piece "Wfpi_idPiece" : crime "Wfpi_idCrime" introuvable."
+            ADD 1 TO Wanomalies
+    END-READ
+
+    MOVE fpi_idEnq TO fe_idEnq
+    PERFORM VERIFIER_ENQ_EXISTE
+    IF Wtrouve = 0
+        DISPLAY "Piece "Wfpi_idPiece" : enquete "Wfpi_idEnq" introuvable."
+        ADD 1 TO Wanomalies
+    END-IF
+.
+
+VERIFIER_CRIME.
+    MOVE fc_idCrime TO Wfc_idCrime
+    MOVE fc_idEnquetes TO fe_idEnq
+    PERFORM VERIFIER_ENQ_EXISTE
+    IF Wtrouve = 0
+        DISPLAY "Crime "Wfc_idCrime" : enquete "fc_idEnquetes" introuvable."
+        ADD 1 TO Wanomalies
+    END-IF
+.
+
+*> une enquete cloturee est archivee puis retiree de fenquetes (cf.
+*> SUPPRIMER_ENQUETE) : il faut donc aussi consulter farchives, sous le
+*> meme identifiant, avant de la considerer comme orpheline
+VERIFIER_ENQ_EXISTE.
+    READ fenquetes
+        INVALID KEY
+            MOVE fe_idEnq TO far_idArchi
+            READ farchives
+                INVALID KEY
+                    MOVE 0 TO Wtrouve
+                NOT INVALID KEY
+                    MOVE 1 TO Wtrouve
+            END-READ
+        NOT INVALID KEY
+            MOVE 1 TO Wtrouve
+    END-READ
+.
+
+VERIFIER_AGENT.
+    MOVE fa_matr TO Wfa_matr
+    IF fa_EnqEnCours NOT = 0
+        MOVE fa_EnqEnCours TO fe_idEnq
+        PERFORM VERIFIER_ENQ_EXISTE
+        IF Wtrouve = 0
+            DISPLAY "Agent "Wfa_matr" : enquete "fa_EnqEnCours" introuvable."
+            ADD 1 TO Wanomalies
+        END-IF
+    END-IF
+.
